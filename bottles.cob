@@ -4,20 +4,385 @@
        AUTHOR. Amber.
        DATE-WRITTEN. MAR 7.
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL BOTL-CKPT-FILE ASSIGN TO "BOTLCKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT BOTL-RPT-FILE ASSIGN TO "BOTLRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT OPTIONAL BOTL-TRAN-FILE ASSIGN TO "BOTLTRAN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT BOTL-PROG-FILE ASSIGN TO "BOTLPROG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PROG-STATUS.
+           SELECT BOTL-AUDIT-FILE ASSIGN TO "BOTLAUDIT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
-       
+       FILE SECTION.
+       FD  BOTL-CKPT-FILE.
+           COPY BOTLCKPR.
+
+       FD  BOTL-RPT-FILE.
+           COPY BOTLRPTR.
+
+       FD  BOTL-TRAN-FILE.
+           COPY BOTLTRNR.
+
+       FD  BOTL-PROG-FILE.
+           COPY BOTLPRGR.
+
+       FD  BOTL-AUDIT-FILE.
+           COPY BOTLAUDR.
+
        WORKING-STORAGE SECTION.
-       01 WS-I PIC 99 VALUE 99.
-       01 WS-DUMP PIC 99.
-       
-       PROCEDURE DIVISION.
-              PERFORM UNTIL WS-I = 0
-              ADD -1 TO WS-I
-              IF WS-I = 1 DISPLAY "ONE BOTTLE OF BEER ON THE WALL ONE BOTTLE OF BEER" 
-              ELSE IF WS-I = 0 DISPLAY "NO MORE BEER"
-              ELSE DISPLAY WS-I " BOTTLES OF BEER ON THE WALL " WS-I
-              " BOTTLES OF BEER "
-              END-PERFORM.
-       STOP RUN.
+       COPY BOTLREC.
+       01 WS-DECR PIC 99 VALUE 1.
+       01 WS-CKPT-STATUS PIC XX VALUE SPACES.
+       01 WS-RPT-STATUS PIC XX VALUE SPACES.
+       01 WS-TRAN-STATUS PIC XX VALUE SPACES.
+       01 WS-TRAN-QTY PIC 99 VALUE ZERO.
+       01 WS-PROG-STATUS PIC XX VALUE SPACES.
+       01 WS-PROG-EVERY-N PIC 99 VALUE 10.
+       01 WS-ITER-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-AUDIT-STATUS PIC XX VALUE SPACES.
+       01 WS-START-I PIC 99 VALUE ZERO.
+       01 WS-START-TS PIC X(21) VALUE SPACES.
+       01 WS-END-TS PIC X(21) VALUE SPACES.
+       01 WS-FINAL-STATUS PIC X(30) VALUE SPACES.
+       01 WS-VALID-MSG PIC X(30) VALUE SPACES.
+       01 WS-RESTART-FLAG PIC X VALUE 'N'.
+           88 WS-RESTARTED VALUE 'Y'.
+       01 WS-VALID-FLAG PIC X VALUE 'Y'.
+           88 WS-START-COUNT-VALID VALUE 'Y'.
+       01 WS-TRAN-MODE-FLAG PIC X VALUE 'N'.
+           88 WS-TRAN-MODE VALUE 'Y'.
+       01 WS-TRAN-EOF-FLAG PIC X VALUE 'N'.
+           88 WS-TRAN-EOF VALUE 'Y'.
+       01 WS-CKPT-ERROR-FLAG PIC X VALUE 'N'.
+           88 WS-CKPT-ERROR VALUE 'Y'.
+       01 WS-IO-ERROR-FLAG PIC X VALUE 'N'.
+           88 WS-IO-ERROR VALUE 'Y'.
+       01 WS-STANDALONE-FLAG PIC X VALUE 'Y'.
+           88 WS-STANDALONE VALUE 'Y'.
+       01 WS-END-COUNT PIC 99 VALUE ZERO.
+       01 WS-REMAIN-ABOVE-END PIC 99 VALUE ZERO.
+       01 WS-TOTAL-PROCESSED PIC 9(4) VALUE ZERO.
+       01 WS-ACTUAL-DECR PIC 99 VALUE ZERO.
+       01 WS-APPLIED-TOTAL PIC 9(4) VALUE ZERO.
+       01 WS-TRAN-CONSUMED-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-FALLBACK-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-SOURCED-TOTAL PIC 9(4) VALUE ZERO.
+       01 WS-START-HHMMSS PIC 9(6) VALUE ZERO.
+       01 WS-END-HHMMSS PIC 9(6) VALUE ZERO.
+       01 WS-ELAPSED-SECS PIC 9(5) VALUE ZERO.
+       01 WS-RECON-MSG PIC X(42) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-START-COUNT PIC 99.
+       01 LK-END-COUNT PIC 99.
+       01 LK-PROG-EVERY-N PIC 99.
+
+       PROCEDURE DIVISION USING OPTIONAL LK-START-COUNT
+               OPTIONAL LK-END-COUNT OPTIONAL LK-PROG-EVERY-N.
+       0000-MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE TO WS-START-TS
+           MOVE ZERO TO RETURN-CODE
+           MOVE ZERO TO WS-APPLIED-TOTAL
+           MOVE ZERO TO WS-ITER-COUNT
+           MOVE ZERO TO WS-TRAN-CONSUMED-COUNT
+           MOVE ZERO TO WS-FALLBACK-COUNT
+           MOVE 'N' TO WS-RESTART-FLAG
+           MOVE 'Y' TO WS-VALID-FLAG
+           MOVE SPACES TO WS-VALID-MSG
+           MOVE 'N' TO WS-TRAN-MODE-FLAG
+           MOVE 'N' TO WS-TRAN-EOF-FLAG
+           MOVE ZERO TO WS-TRAN-QTY
+           IF LK-END-COUNT OMITTED
+               MOVE 0 TO WS-END-COUNT
+           ELSE
+               MOVE LK-END-COUNT TO WS-END-COUNT
+           END-IF
+           IF LK-PROG-EVERY-N OMITTED OR LK-PROG-EVERY-N = ZERO
+               MOVE 10 TO WS-PROG-EVERY-N
+           ELSE
+               MOVE LK-PROG-EVERY-N TO WS-PROG-EVERY-N
+           END-IF
+           IF LK-START-COUNT OMITTED
+               MOVE 'Y' TO WS-STANDALONE-FLAG
+               PERFORM 1000-RESTART-CHECK
+           ELSE
+               MOVE LK-START-COUNT TO WS-I
+               MOVE 'N' TO WS-STANDALONE-FLAG
+           END-IF
+           MOVE WS-I TO WS-START-I
+           PERFORM 1500-VALIDATE-START-COUNT
+           IF WS-START-COUNT-VALID AND NOT WS-CKPT-ERROR
+               PERFORM 1700-OPEN-TRAN-FILE
+               OPEN OUTPUT BOTL-RPT-FILE
+               PERFORM 6090-CHECK-RPT-STATUS
+               OPEN OUTPUT BOTL-PROG-FILE
+               PERFORM 7605-CHECK-PROG-STATUS
+               PERFORM UNTIL WS-I = WS-END-COUNT
+                   PERFORM 1800-DETERMINE-DECREMENT
+                   COMPUTE WS-REMAIN-ABOVE-END = WS-I - WS-END-COUNT
+                   IF WS-DECR > WS-REMAIN-ABOVE-END
+                       MOVE WS-REMAIN-ABOVE-END TO WS-ACTUAL-DECR
+                       MOVE WS-END-COUNT TO WS-I
+                   ELSE
+                       MOVE WS-DECR TO WS-ACTUAL-DECR
+                       SUBTRACT WS-DECR FROM WS-I
+                   END-IF
+                   ADD WS-ACTUAL-DECR TO WS-APPLIED-TOTAL
+                   ADD 1 TO WS-ITER-COUNT
+                   IF WS-STANDALONE
+                       PERFORM 7000-WRITE-CHECKPOINT
+                   END-IF
+                   IF WS-I = 1
+                       PERFORM 6000-REPORT-LINE-ONE
+                   ELSE IF WS-I = 0
+                       PERFORM 6010-REPORT-LINE-NONE
+                   ELSE
+                       PERFORM 6020-REPORT-LINE-MANY
+                   END-IF
+                   IF FUNCTION MOD(WS-ITER-COUNT, WS-PROG-EVERY-N) = 0
+                       PERFORM 7600-WRITE-PROGRESS
+                   END-IF
+               END-PERFORM
+               IF WS-STANDALONE
+                   PERFORM 7010-CLEAR-CHECKPOINT
+               END-IF
+               PERFORM 9000-RECONCILIATION-SUMMARY
+               CLOSE BOTL-RPT-FILE
+               CLOSE BOTL-PROG-FILE
+               IF WS-TRAN-MODE
+                   CLOSE BOTL-TRAN-FILE
+               END-IF
+               MOVE "COMPLETE" TO WS-FINAL-STATUS
+           ELSE
+               IF NOT WS-START-COUNT-VALID
+                   MOVE WS-VALID-MSG TO WS-FINAL-STATUS
+               ELSE
+                   DISPLAY "CHECKPOINT FILE READ ERROR - RESTART INCOMPLETE"
+                   MOVE "FAILED - CHECKPOINT READ ERROR" TO WS-FINAL-STATUS
+                   MOVE 20 TO RETURN-CODE
+               END-IF
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-END-TS
+           IF WS-IO-ERROR AND RETURN-CODE = ZERO
+               MOVE "COMPLETE WITH I/O ERRORS" TO WS-FINAL-STATUS
+               MOVE 24 TO RETURN-CODE
+           END-IF
+           PERFORM 9500-WRITE-AUDIT-LOG
+           IF WS-IO-ERROR AND RETURN-CODE = ZERO
+               MOVE "COMPLETE WITH I/O ERRORS" TO WS-FINAL-STATUS
+               MOVE 24 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       1700-OPEN-TRAN-FILE.
+           OPEN INPUT BOTL-TRAN-FILE
+           IF WS-TRAN-STATUS = "00"
+               SET WS-TRAN-MODE TO TRUE
+               PERFORM 1750-READ-TRAN-RECORD
+           END-IF.
+
+       1750-READ-TRAN-RECORD.
+           READ BOTL-TRAN-FILE
+               AT END
+                   SET WS-TRAN-EOF TO TRUE
+               NOT AT END
+                   MOVE BOTL-TRAN-REC TO WS-TRAN-QTY
+           END-READ
+           PERFORM 1790-CHECK-TRAN-STATUS.
+
+       1790-CHECK-TRAN-STATUS.
+           IF WS-TRAN-STATUS NOT = "00" AND WS-TRAN-STATUS NOT = "10"
+               DISPLAY "TRANSACTION FILE I/O ERROR - STATUS " WS-TRAN-STATUS
+               SET WS-IO-ERROR TO TRUE
+               SET WS-TRAN-EOF TO TRUE
+           END-IF.
+
+       1800-DETERMINE-DECREMENT.
+           MOVE 1 TO WS-DECR
+           IF WS-TRAN-MODE
+               PERFORM UNTIL WS-TRAN-EOF OR WS-TRAN-QTY > 0
+                   PERFORM 1750-READ-TRAN-RECORD
+               END-PERFORM
+               IF NOT WS-TRAN-EOF
+                   MOVE WS-TRAN-QTY TO WS-DECR
+                   ADD 1 TO WS-TRAN-CONSUMED-COUNT
+                   PERFORM 1750-READ-TRAN-RECORD
+               ELSE
+                   ADD 1 TO WS-FALLBACK-COUNT
+               END-IF
+           ELSE
+               ADD 1 TO WS-FALLBACK-COUNT
+           END-IF.
+
+       1500-VALIDATE-START-COUNT.
+           IF WS-I NOT NUMERIC OR WS-I < 0 OR WS-I > 99
+               DISPLAY "INVALID STARTING COUNT - MUST BE 00 THRU 99"
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE "FAILED - INVALID START COUNT" TO WS-VALID-MSG
+               MOVE 16 TO RETURN-CODE
+           ELSE IF WS-END-COUNT NOT NUMERIC OR WS-END-COUNT > WS-I
+               DISPLAY "INVALID END COUNT - MUST BE 00 THRU START COUNT"
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE "FAILED - INVALID END COUNT" TO WS-VALID-MSG
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       6000-REPORT-LINE-ONE.
+           DISPLAY "ONE BOTTLE OF BEER ON THE WALL ONE BOTTLE OF BEER"
+           MOVE "ONE BOTTLE OF BEER ON THE WALL ONE BOTTLE OF BEER"
+               TO BOTL-RPT-LINE
+           WRITE BOTL-RPT-LINE
+           PERFORM 6090-CHECK-RPT-STATUS.
+
+       6010-REPORT-LINE-NONE.
+           DISPLAY "NO MORE BEER"
+           MOVE "NO MORE BEER" TO BOTL-RPT-LINE
+           WRITE BOTL-RPT-LINE
+           PERFORM 6090-CHECK-RPT-STATUS.
+
+       6020-REPORT-LINE-MANY.
+           DISPLAY WS-I " BOTTLES OF BEER ON THE WALL " WS-I
+               " BOTTLES OF BEER "
+           MOVE SPACES TO BOTL-RPT-LINE
+           STRING WS-I " BOTTLES OF BEER ON THE WALL " WS-I
+               " BOTTLES OF BEER " DELIMITED BY SIZE
+               INTO BOTL-RPT-LINE
+           WRITE BOTL-RPT-LINE
+           PERFORM 6090-CHECK-RPT-STATUS.
+
+       6090-CHECK-RPT-STATUS.
+           IF WS-RPT-STATUS NOT = "00"
+               DISPLAY "REPORT FILE I/O ERROR - STATUS " WS-RPT-STATUS
+               SET WS-IO-ERROR TO TRUE
+           END-IF.
+
+       1000-RESTART-CHECK.
+           OPEN INPUT BOTL-CKPT-FILE
+           EVALUATE WS-CKPT-STATUS
+               WHEN "00"
+                   READ BOTL-CKPT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF BOTL-CKPT-ACTIVE = 'Y'
+                               MOVE BOTL-CKPT-COUNT TO WS-I
+                               SET WS-RESTARTED TO TRUE
+                           END-IF
+                   END-READ
+                   CLOSE BOTL-CKPT-FILE
+               WHEN "05"
+                   CLOSE BOTL-CKPT-FILE
+               WHEN "35"
+                   CONTINUE
+               WHEN OTHER
+                   SET WS-CKPT-ERROR TO TRUE
+           END-EVALUATE.
+
+       7600-WRITE-PROGRESS.
+           MOVE WS-I TO WS-DUMP
+           MOVE WS-DUMP TO BOTL-PROG-REC
+           WRITE BOTL-PROG-REC
+           PERFORM 7605-CHECK-PROG-STATUS.
+
+       7605-CHECK-PROG-STATUS.
+           IF WS-PROG-STATUS NOT = "00"
+               DISPLAY "PROGRESS FILE I/O ERROR - STATUS " WS-PROG-STATUS
+               SET WS-IO-ERROR TO TRUE
+           END-IF.
+
+       7000-WRITE-CHECKPOINT.
+           MOVE 'Y' TO BOTL-CKPT-ACTIVE
+           MOVE WS-I TO BOTL-CKPT-COUNT
+           OPEN OUTPUT BOTL-CKPT-FILE
+           WRITE BOTL-CKPT-REC
+           PERFORM 7090-CHECK-CKPT-STATUS
+           CLOSE BOTL-CKPT-FILE.
+
+       7010-CLEAR-CHECKPOINT.
+           MOVE 'N' TO BOTL-CKPT-ACTIVE
+           MOVE ZERO TO BOTL-CKPT-COUNT
+           OPEN OUTPUT BOTL-CKPT-FILE
+           WRITE BOTL-CKPT-REC
+           PERFORM 7090-CHECK-CKPT-STATUS
+           CLOSE BOTL-CKPT-FILE.
+
+       7090-CHECK-CKPT-STATUS.
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "CHECKPOINT FILE I/O ERROR - STATUS " WS-CKPT-STATUS
+               SET WS-IO-ERROR TO TRUE
+           END-IF.
+
+       9000-RECONCILIATION-SUMMARY.
+           MOVE FUNCTION CURRENT-DATE TO WS-END-TS
+           COMPUTE WS-TOTAL-PROCESSED = WS-START-I - WS-I
+           COMPUTE WS-SOURCED-TOTAL =
+               WS-TRAN-CONSUMED-COUNT + WS-FALLBACK-COUNT
+           MOVE WS-START-TS(9:6) TO WS-START-HHMMSS
+           MOVE WS-END-TS(9:6) TO WS-END-HHMMSS
+           COMPUTE WS-ELAPSED-SECS =
+               (FUNCTION INTEGER-PART(WS-END-HHMMSS / 10000) * 3600
+               + FUNCTION MOD(FUNCTION INTEGER-PART(WS-END-HHMMSS / 100), 100) * 60
+               + FUNCTION MOD(WS-END-HHMMSS, 100))
+               -
+               (FUNCTION INTEGER-PART(WS-START-HHMMSS / 10000) * 3600
+               + FUNCTION MOD(FUNCTION INTEGER-PART(WS-START-HHMMSS / 100), 100) * 60
+               + FUNCTION MOD(WS-START-HHMMSS, 100))
+           IF WS-APPLIED-TOTAL = WS-TOTAL-PROCESSED
+                   AND WS-ITER-COUNT = WS-SOURCED-TOTAL
+               MOVE "RECONCILED - ENDING COUNT MATCHES EXPECTED"
+                   TO WS-RECON-MSG
+           ELSE
+               MOVE "OUT OF BALANCE - ENDING COUNT MISMATCH"
+                   TO WS-RECON-MSG
+           END-IF
+           DISPLAY "===== BOTTLES RUN SUMMARY ====="
+           DISPLAY "STARTING COUNT.........: " WS-START-I
+           DISPLAY "ENDING COUNT...........: " WS-I
+           DISPLAY "TOTAL BOTTLES PROCESSED: " WS-TOTAL-PROCESSED
+           DISPLAY "ITERATIONS.............: " WS-ITER-COUNT
+           DISPLAY "  TRANSACTIONS CONSUMED: " WS-TRAN-CONSUMED-COUNT
+           DISPLAY "  FALLBACK DECREMENTS..: " WS-FALLBACK-COUNT
+           DISPLAY "ELAPSED RUN TIME (SECS): " WS-ELAPSED-SECS
+           DISPLAY "RECONCILIATION.........: " WS-RECON-MSG
+           MOVE "===== BOTTLES RUN SUMMARY =====" TO BOTL-RPT-LINE
+           WRITE BOTL-RPT-LINE
+           PERFORM 6090-CHECK-RPT-STATUS
+           MOVE SPACES TO BOTL-RPT-LINE
+           STRING "TOTAL PROCESSED=" WS-TOTAL-PROCESSED
+               " ELAPSED-SECS=" WS-ELAPSED-SECS
+               " RECON=" WS-RECON-MSG DELIMITED BY SIZE
+               INTO BOTL-RPT-LINE
+           WRITE BOTL-RPT-LINE
+           PERFORM 6090-CHECK-RPT-STATUS.
+
+       9500-WRITE-AUDIT-LOG.
+           MOVE SPACES TO BOTL-AUDIT-LINE
+           STRING "START=" WS-START-TS " END=" WS-END-TS
+               " START-COUNT=" WS-START-I " RESTARTED=" WS-RESTART-FLAG
+               " STATUS=" WS-FINAL-STATUS
+               DELIMITED BY SIZE INTO BOTL-AUDIT-LINE
+           OPEN EXTEND BOTL-AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT BOTL-AUDIT-FILE
+           END-IF
+           WRITE BOTL-AUDIT-LINE
+           PERFORM 9590-CHECK-AUDIT-STATUS
+           CLOSE BOTL-AUDIT-FILE.
+
+       9590-CHECK-AUDIT-STATUS.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "AUDIT LOG FILE I/O ERROR - STATUS " WS-AUDIT-STATUS
+               SET WS-IO-ERROR TO TRUE
+           END-IF.
+
        END PROGRAM BOTTLES.
