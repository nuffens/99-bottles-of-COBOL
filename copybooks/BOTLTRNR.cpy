@@ -0,0 +1,5 @@
+      *>--------------------------------------------------------------
+      *> BOTLTRNR - transaction record layout for BOTL-TRAN-FILE,
+      *> shared by BOTTLES and related countdown programs.
+      *>--------------------------------------------------------------
+       01  BOTL-TRAN-REC PIC 99.
