@@ -0,0 +1,5 @@
+      *>--------------------------------------------------------------
+      *> BOTLPRGR - progress snapshot record layout for BOTL-PROG-FILE,
+      *> shared by BOTTLES and related countdown programs.
+      *>--------------------------------------------------------------
+       01  BOTL-PROG-REC PIC 99.
