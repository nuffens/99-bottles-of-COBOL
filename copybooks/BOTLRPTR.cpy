@@ -0,0 +1,5 @@
+      *>--------------------------------------------------------------
+      *> BOTLRPTR - countdown report line layout for BOTL-RPT-FILE,
+      *> shared by BOTTLES and related countdown programs.
+      *>--------------------------------------------------------------
+       01  BOTL-RPT-LINE PIC X(100).
