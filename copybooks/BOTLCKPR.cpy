@@ -0,0 +1,7 @@
+      *>--------------------------------------------------------------
+      *> BOTLCKPR - checkpoint record layout for BOTL-CKPT-FILE,
+      *> shared by BOTTLES and related countdown programs.
+      *>--------------------------------------------------------------
+       01  BOTL-CKPT-REC.
+           05 BOTL-CKPT-ACTIVE PIC X.
+           05 BOTL-CKPT-COUNT PIC 99.
