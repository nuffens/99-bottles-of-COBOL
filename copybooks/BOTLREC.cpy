@@ -0,0 +1,8 @@
+      *>--------------------------------------------------------------
+      *> BOTLREC - standard bottle-count record layout, shared by
+      *> BOTTLES and related countdown programs (report writer,
+      *> transaction reader, restart/checkpoint handlers).
+      *>--------------------------------------------------------------
+       01  BOTL-RECORD.
+           05 WS-I PIC 99 VALUE 99.
+           05 WS-DUMP PIC 99.
