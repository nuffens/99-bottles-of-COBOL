@@ -0,0 +1,5 @@
+      *>--------------------------------------------------------------
+      *> BOTLAUDR - audit log line layout for BOTL-AUDIT-FILE,
+      *> shared by BOTTLES and related countdown programs.
+      *>--------------------------------------------------------------
+       01  BOTL-AUDIT-LINE PIC X(120).
