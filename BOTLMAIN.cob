@@ -0,0 +1,10 @@
+                  >>source format free
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOTLMAIN.
+       AUTHOR. Amber.
+       DATE-WRITTEN. AUG 9.
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           CALL "BOTTLES"
+           STOP RUN.
+       END PROGRAM BOTLMAIN.
