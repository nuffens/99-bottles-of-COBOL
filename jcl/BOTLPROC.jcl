@@ -0,0 +1,50 @@
+//BOTLPROC PROC
+//*--------------------------------------------------------------
+//* Driver PROC for the BOTTLES countdown batch step.
+//* BOTTLES takes its starting/ending count and progress interval
+//* through a CALL ... USING LINKAGE SECTION (so the inventory
+//* reconciliation suite can drive a ranged countdown) and so has
+//* no top-level entry point of its own - BOTLMAIN is the thin
+//* calling main program the PROC actually runs, and it CALLs
+//* BOTTLES with every LINKAGE parameter omitted, which gets the
+//* same fixed 99-down-to-0 behavior as the original standalone
+//* demo. Starts at 99 on a first run; resumes from BOTLCKPT on a
+//* rerun.
+//* Sets a condition code the scheduler can act on:
+//*   RC=0  - countdown completed cleanly
+//*   RC=16 - starting count failed validation
+//*   RC=20 - checkpoint file could not be read, restart incomplete
+//*   RC=24 - report, progress, checkpoint, or audit log file I/O
+//*           error during the run
+//*--------------------------------------------------------------
+//BOTLSTEP EXEC PGM=BOTLMAIN
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//* BOTLCKPT must already be allocated (one-time IDCAMS/IEFBR14
+//* setup step, not shown here) - DISP=OLD so each run's
+//* OPEN OUTPUT truncates and rewrites the single checkpoint
+//* record in place instead of positioning past it the way
+//* DISP=MOD would.
+//BOTLCKPT DD DISP=(OLD,KEEP),DSN=PROD.BOTTLES.CKPT,
+//            DCB=(RECFM=FB,LRECL=3)
+//BOTLRPT  DD DISP=(NEW,CATLG,DELETE),DSN=PROD.BOTTLES.RPT(+1),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=100)
+//BOTLTRAN DD DISP=SHR,DSN=PROD.BOTTLES.TRANS
+//BOTLPROG DD DISP=(NEW,CATLG,DELETE),DSN=PROD.BOTTLES.PROG(+1),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=2)
+//BOTLAUDIT DD DISP=(MOD,CATLG),DSN=PROD.BOTTLES.AUDIT,
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=120)
+//         PEND
+//*
+//BOTLJOB  JOB (ACCTNO),'BOTTLES COUNTDOWN',
+//            CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID,
+//            RESTART=BOTLSTEP
+//*
+//RUN      EXEC BOTLPROC
+//*
+//ALERT    EXEC PGM=IEFBR14,COND=(0,EQ,RUN.BOTLSTEP)
+//* runs only when BOTLSTEP ended with RC other than 0 -
+//* replace IEFBR14 with the shop's on-call paging step
+//SYSPRINT DD SYSOUT=*
